@@ -27,9 +27,122 @@
        AUTHOR. USIQUIMICA-TI.
        DATE-WRITTEN. 2026-03-28.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REJEITOS-FILE
+               ASSIGN TO "REJEITOS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+
+           SELECT PEDIDOS-MASTER
+               ASSIGN TO "PEDIDOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-PEDIDO
+               FILE STATUS IS WS-PM-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT EXTRACT-FILE
+               ASSIGN TO "AUDITORIA.EXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXT-STATUS.
+
+           SELECT HISTORY-FILE
+               ASSIGN TO "OTD-HISTORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  REJEITOS-FILE.
+       01  REJEITOS-RECORD          PIC X(600).
+
+      *> Extrato pipe-delimited para carga em ferramenta de BI (Req. 005)
+       FD  EXTRACT-FILE.
+       01  EXTRACT-RECORD           PIC X(120).
+
+      *> Histórico mensal de OTD para comparação "vs. mês anterior"
+      *> (Req. 006) — um registro por execução, acumulados no tempo
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           05  HIST-DATA             PIC X(10).
+           05  HIST-TOTAL-PEDIDOS    PIC 9(8).
+           05  HIST-TAXA-OTD         PIC 9(5)V99.
+           05  HIST-PCT-RISCO        PIC 9(5)V99.
+
+      *> Checkpoint de restart para cargas mensais grandes (Req. 004)
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-RECORDS-LIDOS    PIC 9(8).
+           05  CKPT-LAST-PEDIDO      PIC 9(8).
+           05  CKPT-LINE-COUNT       PIC 9(6).
+           05  CKPT-PAGE-COUNT       PIC 9(4).
+           05  CKPT-TOTAL-PEDIDOS    PIC 9(8).
+           05  CKPT-TOTAL-NO-PRAZO   PIC 9(8).
+           05  CKPT-TOTAL-EXATO      PIC 9(8).
+           05  CKPT-TOTAL-ADIANTADO  PIC 9(8).
+           05  CKPT-TOTAL-ATRASADO   PIC 9(8).
+           05  CKPT-TOTAL-ATE5       PIC 9(8).
+           05  CKPT-TOTAL-MAIS5      PIC 9(8).
+           05  CKPT-TOTAL-VALOR      PIC 9(14)V99.
+           05  CKPT-VALOR-ATRASADO   PIC 9(14)V99.
+           05  CKPT-TOTAL-REJEITOS   PIC 9(8).
+           05  CKPT-TOTAL-DIVERGENTE PIC 9(8).
+           05  CKPT-TOTAL-FILTRADOS  PIC 9(8).
+
+      *> Mestre de pedidos indexado por Nº Pedido (Req. 003) —
+      *> permite READ direto por pedido em vez de reler o feed
+      *> inteiro toda vez que alguém perguntar "cadê o pedido X".
+       FD  PEDIDOS-MASTER.
+       01  PM-RECORD.
+           05  PM-PEDIDO             PIC 9(8).
+           05  PM-NOME-FANTASIA      PIC X(40).
+           05  PM-VENDEDOR           PIC X(20).
+           05  PM-PREV-ENT           PIC X(10).
+           05  PM-DT-FAT             PIC X(10).
+           05  PM-DIAS               PIC S9(4).
+           05  PM-DIAS-CALC          PIC S9(4).
+           05  PM-VLR-MERC           PIC 9(10)V99.
+           05  PM-STATUS-OTD         PIC X(12).
+           05  PM-RECONCILIACAO      PIC X.
+
        WORKING-STORAGE SECTION.
 
+       01 WS-PM-STATUS          PIC XX VALUE '00'.
+       01 WS-CKPT-STATUS        PIC XX VALUE '00'.
+       01 WS-HIST-STATUS        PIC XX VALUE '00'.
+       01 WS-REJ-STATUS         PIC XX VALUE '00'.
+       01 WS-EXT-STATUS         PIC XX VALUE '00'.
+
+      *> Checkpoint / restart (Req. 004)
+       01 WS-PARM               PIC X(100) VALUE SPACES.
+       01 WS-RESTART-MODE       PIC X VALUE 'N'.
+       01 WS-CKPT-INTERVAL      PIC 9(6) VALUE 500.
+       01 WS-RECORDS-LIDOS      PIC 9(8) VALUE 0.
+       01 WS-SKIP-COUNT         PIC 9(8) VALUE 0.
+
+      *> Filtro de vendedor / faixa de datas via parâmetro (Req. 008)
+       01 WS-PARM-TOKEN         PIC X(40) VALUE SPACES.
+       01 WS-PARM-POS           PIC 9(4) VALUE 0.
+       01 WS-PARM-START         PIC 9(4) VALUE 0.
+       01 WS-PARM-LEN           PIC 9(4) VALUE 0.
+       01 WS-PARM-INPUT-LEN     PIC 9(4) VALUE 0.
+       01 WS-PARM-CHAR          PIC X.
+       01 WS-FILTRO-VENDEDOR    PIC X(20) VALUE SPACES.
+       01 WS-FILTRO-DE          PIC X(10) VALUE SPACES.
+       01 WS-FILTRO-ATE         PIC X(10) VALUE SPACES.
+       01 WS-FILTRO-DE-INT      PIC S9(9) VALUE 0.
+       01 WS-FILTRO-ATE-INT     PIC S9(9) VALUE 0.
+       01 WS-FILTRO-ATIVO       PIC X VALUE 'N'.
+       01 WS-REC-FILTRADO       PIC X VALUE 'N'.
+       01 WS-TOTAL-FILTRADOS    PIC 9(8) VALUE 0.
+
        01 WS-INPUT-LINE         PIC X(512).
        01 WS-EOF                PIC X VALUE 'N'.
        01 WS-LINE-COUNT         PIC 9(6) VALUE 0.
@@ -47,6 +160,7 @@
 
       *> Campos convertidos
        01 WS-PEDIDO             PIC 9(8) VALUE 0.
+       01 WS-CKPT-PEDIDO        PIC 9(8) VALUE 0.
        01 WS-NOME-FANTASIA      PIC X(40).
        01 WS-VENDEDOR           PIC X(20).
        01 WS-PREV-ENT           PIC X(10).
@@ -54,6 +168,15 @@
        01 WS-DIAS               PIC S9(4) VALUE 0.
        01 WS-VLR-MERC           PIC 9(10)V99 VALUE 0.
 
+      *> Validação de datas DD/MM/YYYY (Reqs. 001/002)
+       01 WS-DATE-STR           PIC X(10).
+       01 WS-DATE-DD            PIC 9(2).
+       01 WS-DATE-MM            PIC 9(2).
+       01 WS-DATE-YYYY          PIC 9(4).
+       01 WS-DATE-YYYYMMDD      PIC 9(8).
+       01 WS-DATE-VALID         PIC X VALUE 'N'.
+       01 WS-DATE-INT           PIC S9(9) VALUE 0.
+
       *> Parser helpers
        01 WS-POS                PIC 9(4).
        01 WS-START              PIC 9(4).
@@ -63,6 +186,12 @@
        01 WS-INPUT-LEN          PIC 9(4).
        01 WS-TEMP-FIELD         PIC X(80).
 
+      *> Validação de registros / arquivo de rejeitos (Req. 001)
+       01 WS-REC-VALIDO         PIC X VALUE 'Y'.
+       01 WS-MOTIVO-REJEICAO    PIC X(40) VALUE SPACES.
+       01 WS-TOTAL-REJEITOS     PIC 9(8) VALUE 0.
+       01 WS-REJEITOS-ABERTO    PIC X VALUE 'N'.
+
       *> Contadores acumulados
        01 WS-TOTAL-PEDIDOS      PIC 9(8) VALUE 0.
        01 WS-TOTAL-NO-PRAZO     PIC 9(8) VALUE 0.
@@ -77,6 +206,73 @@
        01 WS-TAXA-OTD           PIC 9(5)V99 VALUE 0.
        01 WS-PCT-RISCO          PIC 9(5)V99 VALUE 0.
 
+      *> Tabela de acumulação por vendedor (Req. 000)
+       01 WS-VEND-COUNT         PIC 9(4) VALUE 0.
+       01 WS-VEND-MAX           PIC 9(4) VALUE 200.
+       01 WS-VEND-TABLE.
+           05 WS-VEND-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-VEND-IDX.
+               10 WV-NOME        PIC X(20).
+               10 WV-TOTAL       PIC 9(6).
+               10 WV-NO-PRAZO    PIC 9(6).
+               10 WV-ATRASADO    PIC 9(6).
+               10 WV-VALOR-RISCO PIC 9(12)V99.
+               10 WV-TAXA        PIC 9(5)V99.
+       01 WS-VEND-SWAP.
+           05 WVS-NOME           PIC X(20).
+           05 WVS-TOTAL          PIC 9(6).
+           05 WVS-NO-PRAZO       PIC 9(6).
+           05 WVS-ATRASADO       PIC 9(6).
+           05 WVS-VALOR-RISCO    PIC 9(12)V99.
+           05 WVS-TAXA           PIC 9(5)V99.
+       01 WS-VEND-FOUND         PIC X VALUE 'N'.
+       01 WS-VEND-SKIP          PIC X VALUE 'N'.
+       01 WS-VEND-OMITIDOS      PIC 9(6) VALUE 0.
+       01 WS-VEND-I             PIC 9(4).
+       01 WS-VEND-J             PIC 9(4).
+
+      *> Top 10 piores atrasos: DIAS desc, empate por VLR MERC desc
+      *> (Req. 007)
+       01 WS-PIOR-MAX           PIC 9(2) VALUE 10.
+       01 WS-PIOR-COUNT         PIC 9(2) VALUE 0.
+       01 WS-PIOR-TABLE.
+           05 WS-PIOR-ENTRY OCCURS 10 TIMES
+                   INDEXED BY WS-PIOR-IDX.
+               10 WP-PEDIDO      PIC 9(8).
+               10 WP-NOME        PIC X(25).
+               10 WP-VENDEDOR    PIC X(16).
+               10 WP-DIAS        PIC S9(4).
+               10 WP-VLR-MERC    PIC 9(10)V99.
+       01 WS-PIOR-SWAP.
+           05 WPS-PEDIDO         PIC 9(8).
+           05 WPS-NOME           PIC X(25).
+           05 WPS-VENDEDOR       PIC X(16).
+           05 WPS-DIAS           PIC S9(4).
+           05 WPS-VLR-MERC       PIC 9(10)V99.
+       01 WS-PIOR-I             PIC 9(2).
+
+      *> Tabela de subtotais por cliente / Nome Fantasia (Req. 009)
+       01 WS-CLI-COUNT          PIC 9(4) VALUE 0.
+       01 WS-CLI-MAX            PIC 9(4) VALUE 500.
+       01 WS-CLI-TABLE.
+           05 WS-CLI-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-CLI-IDX.
+               10 WC-NOME         PIC X(40).
+               10 WC-TOTAL        PIC 9(6).
+               10 WC-VALOR-TOTAL  PIC 9(12)V99.
+               10 WC-VALOR-RISCO  PIC 9(12)V99.
+       01 WS-CLI-FOUND          PIC X VALUE 'N'.
+       01 WS-CLI-SKIP           PIC X VALUE 'N'.
+       01 WS-CLI-OMITIDOS       PIC 9(6) VALUE 0.
+       01 WS-OMIT-EDIT          PIC Z(5)9.
+
+      *> Reconciliação de DIAS calculado vs. informado (Req. 002)
+       01 WS-PREV-ENT-INT       PIC S9(9) VALUE 0.
+       01 WS-DT-FAT-INT         PIC S9(9) VALUE 0.
+       01 WS-DIAS-CALC          PIC S9(4) VALUE 0.
+       01 WS-RECONCILIACAO      PIC X VALUE 'N'.
+       01 WS-TOTAL-DIVERGENTE   PIC 9(8) VALUE 0.
+
       *> Linha de saída
        01 WS-AUDIT-LINE.
            05 AL-PEDIDO         PIC Z(7)9.
@@ -94,6 +290,8 @@
            05 AL-DT-FAT         PIC X(10).
            05 FILLER            PIC X(3) VALUE ' | '.
            05 AL-VALOR          PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER            PIC X(3) VALUE ' | '.
+           05 AL-RECON          PIC X(11).
 
        01 WS-HEADER-1.
            05 FILLER PIC X(40) VALUE
@@ -117,6 +315,7 @@
            05 FILLER PIC X(19) VALUE '| VENDEDOR        '.
            05 FILLER PIC X(27) VALUE '| PREV ENT > DT FAT       '.
            05 FILLER PIC X(23) VALUE '| VALOR (R$)'.
+           05 FILLER PIC X(14) VALUE '| RECON.DIAS'.
 
        01 WS-TOTALS-LINE.
            05 FILLER            PIC X(20) VALUE 'TOTAL PEDIDOS : '.
@@ -143,10 +342,83 @@
            05 WS-PCT-LINE       PIC ZZ9.99.
            05 FILLER            PIC X     VALUE '%'.
 
+       01 WS-VEND-HEADER.
+           05 FILLER            PIC X(40) VALUE
+              'RANKING POR VENDEDOR (PIOR -> MELHOR)  '.
+           05 WS-VEND-HDR-CAVEAT PIC X(100) VALUE SPACES.
+
+       01 WS-VEND-LINE.
+           05 WVL-NOME          PIC X(20).
+           05 FILLER            PIC X(3) VALUE ' | '.
+           05 WVL-TOTAL         PIC ZZZ,ZZ9.
+           05 FILLER            PIC X(10) VALUE ' PEDIDOS |'.
+           05 WVL-ATRASADO      PIC ZZZ,ZZ9.
+           05 FILLER            PIC X(12) VALUE ' ATRASADOS |'.
+           05 WVL-TAXA          PIC ZZ9.99.
+           05 FILLER            PIC X(12) VALUE '% OTD    |R$'.
+           05 WVL-RISCO         PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+
+      *> Campos editados do extrato para BI (Req. 005) — evita que o
+      *> STRING grave o byte de sinal "overpunch" dos campos DISPLAY
+       01 WS-EXT-DIAS           PIC +ZZZ9.
+       01 WS-EXT-VALOR          PIC Z(10)9.99.
+
+      *> Histórico mensal / comparação com mês anterior (Req. 006)
+       01 WS-HIST-FOUND         PIC X VALUE 'N'.
+       01 WS-HIST-PREV-DATA     PIC X(10).
+       01 WS-HIST-PREV-TOTAL    PIC 9(8) VALUE 0.
+       01 WS-HIST-PREV-TAXA     PIC 9(5)V99 VALUE 0.
+       01 WS-HIST-PREV-RISCO    PIC 9(5)V99 VALUE 0.
+       01 WS-HIST-DELTA-TAXA    PIC S9(5)V99 VALUE 0.
+       01 WS-HIST-DELTA-RISCO   PIC S9(5)V99 VALUE 0.
+       01 WS-HIST-LINE.
+           05 FILLER            PIC X(23) VALUE
+              'VS. MES ANTERIOR ('.
+           05 WHL-DATA          PIC X(10).
+           05 FILLER            PIC X(4) VALUE ') : '.
+           05 FILLER            PIC X(11) VALUE 'TAXA OTD '.
+           05 WHL-DELTA-TAXA    PIC +ZZ9.99.
+           05 FILLER            PIC X     VALUE '%'.
+           05 FILLER            PIC X(4) VALUE '    '.
+           05 FILLER            PIC X(13) VALUE 'VALOR RISCO '.
+           05 WHL-DELTA-RISCO   PIC +ZZ9.99.
+           05 FILLER            PIC X     VALUE '%'.
+
+       01 WS-CLI-HEADER.
+           05 FILLER            PIC X(40) VALUE
+              'RESUMO POR CLIENTE (SUBTOTAIS)         '.
+           05 WS-CLI-HDR-CAVEAT PIC X(100) VALUE SPACES.
+
+       01 WS-CLI-LINE.
+           05 WCL-NOME           PIC X(25).
+           05 FILLER             PIC X(3) VALUE ' | '.
+           05 WCL-TOTAL          PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(10) VALUE ' PEDIDOS |'.
+           05 FILLER             PIC X(5) VALUE ' R$'.
+           05 WCL-VALOR          PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           05 FILLER             PIC X(15) VALUE ' | RISCO R$'.
+           05 WCL-RISCO          PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-PIOR-HEADER.
+           05 FILLER            PIC X(40) VALUE
+              'TOP 10 PIORES ATRASOS (DIAS DESC)      '.
+           05 WS-PIOR-HDR-CAVEAT PIC X(40) VALUE SPACES.
+
+       01 WS-PIOR-LINE.
+           05 WPL-PEDIDO         PIC Z(7)9.
+           05 FILLER             PIC X(3) VALUE ' | '.
+           05 WPL-DIAS           PIC ZZZ9.
+           05 FILLER             PIC X(8) VALUE ' DIAS |'.
+           05 WPL-NOME           PIC X(25).
+           05 FILLER             PIC X(3) VALUE ' | '.
+           05 WPL-VENDEDOR       PIC X(16).
+           05 FILLER             PIC X(5) VALUE ' | R$'.
+           05 WPL-VALOR          PIC ZZZ,ZZZ,ZZ9.99.
+
        01 WS-TODAY              PIC X(10) VALUE SPACES.
 
        01 WS-OUTPUT-LINE        PIC X(132).
-       01 WS-CONCLUSION-LINE    PIC X(132).
+       01 WS-CONCLUSION-LINE    PIC X(200).
 
        PROCEDURE DIVISION.
 
@@ -157,14 +429,164 @@
            MOVE '/'                        TO WS-TODAY(6:1)
            MOVE FUNCTION CURRENT-DATE(1:4) TO WS-TODAY(7:4)
 
-           PERFORM 1000-WRITE-HEADER
+      *>   Parâmetros de execução: RESTART retoma do último checkpoint;
+      *>   VENDEDOR=/DE=/ATE= restringem o escopo do processamento
+      *>   (Reqs. 004/008)
+           ACCEPT WS-PARM FROM COMMAND-LINE
+           PERFORM 0100-PARSE-PARAMETROS
+           IF WS-RESTART-MODE = 'Y'
+               PERFORM 1910-LOAD-CHECKPOINT
+           END-IF
+
+           IF WS-RESTART-MODE = 'Y'
+      *>       Restart num diretório onde REJEITOS.TXT/AUDITORIA.EXT
+      *>       ainda não existem (ex.: limpeza entre execuções) não
+      *>       pode abortar o job; cria os arquivos se necessário,
+      *>       mesmo padrão de 1900-OPEN-PEDIDOS-MASTER/
+      *>       3060-GRAVAR-HISTORICO
+               OPEN EXTEND REJEITOS-FILE
+               IF WS-REJ-STATUS NOT = '00'
+                   OPEN OUTPUT REJEITOS-FILE
+               END-IF
+               OPEN EXTEND EXTRACT-FILE
+               IF WS-EXT-STATUS NOT = '00'
+                   OPEN OUTPUT EXTRACT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REJEITOS-FILE
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF
+           MOVE 'Y' TO WS-REJEITOS-ABERTO
+
+           PERFORM 1900-OPEN-PEDIDOS-MASTER
+
+      *>   Em modo RESTART, o cabeçalho reimpresso inicia uma página
+      *>   nova em vez de somar aos WS-LINE-COUNT/WS-PAGE-COUNT
+      *>   restaurados do checkpoint (mesmo padrão da quebra de
+      *>   página em 2200-PROCESS-RECORD)
+           IF WS-RESTART-MODE = 'Y'
+               ADD 1 TO WS-PAGE-COUNT
+               PERFORM 1000-WRITE-HEADER
+               MOVE 0 TO WS-LINE-COUNT
+           ELSE
+               PERFORM 1000-WRITE-HEADER
+           END-IF
 
            PERFORM 2000-READ-AND-PROCESS UNTIL WS-EOF = 'Y'
 
            PERFORM 3000-WRITE-TOTALS
 
+           CLOSE REJEITOS-FILE
+           CLOSE EXTRACT-FILE
+           CLOSE PEDIDOS-MASTER
+
            STOP RUN.
 
+       0100-PARSE-PARAMETROS.
+      *>   Quebra WS-PARM em tokens separados por espaço e aplica
+      *>   cada um (RESTART, VENDEDOR=, DE=, ATE=) (Req. 008)
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PARM))
+               TO WS-PARM-INPUT-LEN
+           MOVE 1 TO WS-PARM-POS
+
+           PERFORM UNTIL WS-PARM-POS > WS-PARM-INPUT-LEN
+               MOVE WS-PARM-POS TO WS-PARM-START
+               PERFORM UNTIL WS-PARM-POS > WS-PARM-INPUT-LEN
+                   MOVE WS-PARM(WS-PARM-POS:1) TO WS-PARM-CHAR
+                   IF WS-PARM-CHAR = SPACE
+                       EXIT PERFORM
+                   END-IF
+                   ADD 1 TO WS-PARM-POS
+               END-PERFORM
+               IF WS-PARM-POS > WS-PARM-START
+                   MOVE SPACES TO WS-PARM-TOKEN
+                   COMPUTE WS-PARM-LEN = WS-PARM-POS - WS-PARM-START
+                   MOVE WS-PARM(WS-PARM-START:WS-PARM-LEN)
+                       TO WS-PARM-TOKEN
+                   PERFORM 0110-APLICAR-TOKEN
+               END-IF
+               ADD 1 TO WS-PARM-POS
+           END-PERFORM.
+
+       0110-APLICAR-TOKEN.
+           EVALUATE TRUE
+               WHEN WS-PARM-TOKEN = 'RESTART'
+                   MOVE 'Y' TO WS-RESTART-MODE
+               WHEN WS-PARM-TOKEN(1:9) = 'VENDEDOR='
+                   MOVE WS-PARM-TOKEN(10:20) TO WS-FILTRO-VENDEDOR
+                   MOVE 'Y' TO WS-FILTRO-ATIVO
+               WHEN WS-PARM-TOKEN(1:3) = 'DE='
+                   MOVE WS-PARM-TOKEN(4:10) TO WS-FILTRO-DE
+                   MOVE WS-FILTRO-DE TO WS-DATE-STR
+                   PERFORM 2170-VALIDATE-DATE-STR
+                   MOVE WS-DATE-INT TO WS-FILTRO-DE-INT
+                   MOVE 'Y' TO WS-FILTRO-ATIVO
+               WHEN WS-PARM-TOKEN(1:4) = 'ATE='
+                   MOVE WS-PARM-TOKEN(5:10) TO WS-FILTRO-ATE
+                   MOVE WS-FILTRO-ATE TO WS-DATE-STR
+                   PERFORM 2170-VALIDATE-DATE-STR
+                   MOVE WS-DATE-INT TO WS-FILTRO-ATE-INT
+                   MOVE 'Y' TO WS-FILTRO-ATIVO
+           END-EVALUATE.
+
+       1900-OPEN-PEDIDOS-MASTER.
+      *>   Abre o mestre indexado em I-O; se ainda não existir,
+      *>   cria o arquivo vazio antes de reabrir em modo I-O
+           OPEN I-O PEDIDOS-MASTER
+           IF WS-PM-STATUS NOT = '00'
+               OPEN OUTPUT PEDIDOS-MASTER
+               CLOSE PEDIDOS-MASTER
+               OPEN I-O PEDIDOS-MASTER
+           END-IF.
+
+       1910-LOAD-CHECKPOINT.
+      *>   Restaura contadores/posição do último checkpoint gravado
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-RECORDS-LIDOS    TO WS-SKIP-COUNT
+                       MOVE CKPT-LINE-COUNT       TO WS-LINE-COUNT
+                       MOVE CKPT-PAGE-COUNT       TO WS-PAGE-COUNT
+                       MOVE CKPT-TOTAL-PEDIDOS    TO WS-TOTAL-PEDIDOS
+                       MOVE CKPT-TOTAL-NO-PRAZO   TO WS-TOTAL-NO-PRAZO
+                       MOVE CKPT-TOTAL-EXATO      TO WS-TOTAL-EXATO
+                       MOVE CKPT-TOTAL-ADIANTADO  TO WS-TOTAL-ADIANTADO
+                       MOVE CKPT-TOTAL-ATRASADO   TO WS-TOTAL-ATRASADO
+                       MOVE CKPT-TOTAL-ATE5       TO WS-TOTAL-ATE5
+                       MOVE CKPT-TOTAL-MAIS5      TO WS-TOTAL-MAIS5
+                       MOVE CKPT-TOTAL-VALOR      TO WS-TOTAL-VALOR
+                       MOVE CKPT-VALOR-ATRASADO   TO WS-VALOR-ATRASADO
+                       MOVE CKPT-TOTAL-REJEITOS   TO WS-TOTAL-REJEITOS
+                       MOVE CKPT-TOTAL-DIVERGENTE TO WS-TOTAL-DIVERGENTE
+                       MOVE CKPT-TOTAL-FILTRADOS  TO WS-TOTAL-FILTRADOS
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1920-GRAVAR-CHECKPOINT.
+      *>   Grava o estado atual a cada WS-CKPT-INTERVAL registros
+           MOVE WS-RECORDS-LIDOS      TO CKPT-RECORDS-LIDOS
+           MOVE WS-CKPT-PEDIDO        TO CKPT-LAST-PEDIDO
+           MOVE WS-LINE-COUNT         TO CKPT-LINE-COUNT
+           MOVE WS-PAGE-COUNT         TO CKPT-PAGE-COUNT
+           MOVE WS-TOTAL-PEDIDOS      TO CKPT-TOTAL-PEDIDOS
+           MOVE WS-TOTAL-NO-PRAZO     TO CKPT-TOTAL-NO-PRAZO
+           MOVE WS-TOTAL-EXATO        TO CKPT-TOTAL-EXATO
+           MOVE WS-TOTAL-ADIANTADO    TO CKPT-TOTAL-ADIANTADO
+           MOVE WS-TOTAL-ATRASADO     TO CKPT-TOTAL-ATRASADO
+           MOVE WS-TOTAL-ATE5         TO CKPT-TOTAL-ATE5
+           MOVE WS-TOTAL-MAIS5        TO CKPT-TOTAL-MAIS5
+           MOVE WS-TOTAL-VALOR        TO CKPT-TOTAL-VALOR
+           MOVE WS-VALOR-ATRASADO     TO CKPT-VALOR-ATRASADO
+           MOVE WS-TOTAL-REJEITOS     TO CKPT-TOTAL-REJEITOS
+           MOVE WS-TOTAL-DIVERGENTE   TO CKPT-TOTAL-DIVERGENTE
+           MOVE WS-TOTAL-FILTRADOS    TO CKPT-TOTAL-FILTRADOS
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
        1000-WRITE-HEADER.
            MOVE WS-TODAY TO WS-H2-DATA
            DISPLAY WS-HEADER-1
@@ -175,15 +597,49 @@
            ADD 5 TO WS-LINE-COUNT.
 
        2000-READ-AND-PROCESS.
-           ACCEPT WS-INPUT-LINE FROM STANDARD-INPUT
+           ACCEPT WS-INPUT-LINE
                ON EXCEPTION
                    MOVE 'Y' TO WS-EOF
                NOT ON EXCEPTION
                    IF WS-INPUT-LINE = SPACES
                        MOVE 'Y' TO WS-EOF
                    ELSE
-                       PERFORM 2100-PARSE-CSV-LINE
-                       PERFORM 2200-PROCESS-RECORD
+                       ADD 1 TO WS-RECORDS-LIDOS
+      *>               Em modo RESTART, pula os registros já
+      *>               contabilizados no checkpoint anterior
+                       IF WS-RESTART-MODE = 'Y'
+                           AND WS-RECORDS-LIDOS <= WS-SKIP-COUNT
+                           CONTINUE
+                       ELSE
+                           PERFORM 2100-PARSE-CSV-LINE
+                           PERFORM 2150-VALIDATE-RECORD
+                           IF WS-REC-VALIDO = 'Y'
+                               PERFORM 2160-CONVERT-FIELDS
+      *>                       Mestre indexado (Req. 003) e extrato BI
+      *>                       (Req. 005) precisam refletir 100% do
+      *>                       feed, então gravam antes do filtro de
+      *>                       escopo (Req. 008) — só o relatório e os
+      *>                       totais auditados ficam restritos ao
+      *>                       filtro
+                               PERFORM 2180-RECONCILIAR-DIAS
+                               PERFORM 2185-CLASSIFY-STATUS
+                               PERFORM 2190-ATUALIZAR-MASTER
+                               PERFORM 2195-WRITE-EXTRACT
+                               PERFORM 2205-CHECK-FILTRO
+                               IF WS-REC-FILTRADO = 'Y'
+                                   ADD 1 TO WS-TOTAL-FILTRADOS
+                               ELSE
+                                   PERFORM 2200-PROCESS-RECORD
+                               END-IF
+                           ELSE
+                               ADD 1 TO WS-TOTAL-REJEITOS
+                               PERFORM 2155-WRITE-REJECT
+                           END-IF
+                           IF FUNCTION MOD(WS-RECORDS-LIDOS,
+                               WS-CKPT-INTERVAL) = 0
+                               PERFORM 1920-GRAVAR-CHECKPOINT
+                           END-IF
+                       END-IF
                    END-IF
            END-ACCEPT.
 
@@ -200,18 +656,7 @@
 
            PERFORM 2110-EXTRACT-FIELDS
                VARYING WS-FIELD-NUM FROM 1 BY 1
-               UNTIL WS-FIELD-NUM > 7 OR WS-POS > WS-INPUT-LEN
-
-      *>   Converter campos para variáveis tipadas
-           MOVE FUNCTION TRIM(WS-FIELD-1) TO WS-PEDIDO
-           MOVE WS-FIELD-2 TO WS-NOME-FANTASIA
-           MOVE WS-FIELD-3 TO WS-VENDEDOR
-           MOVE WS-FIELD-4 TO WS-PREV-ENT
-           MOVE WS-FIELD-5 TO WS-DT-FAT
-           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-FIELD-6))
-               TO WS-DIAS
-           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-FIELD-7))
-               TO WS-VLR-MERC.
+               UNTIL WS-FIELD-NUM > 7 OR WS-POS > WS-INPUT-LEN.
 
        2110-EXTRACT-FIELDS.
            MOVE WS-POS TO WS-START
@@ -247,14 +692,219 @@
                WHEN 7 MOVE WS-TEMP-FIELD TO WS-FIELD-7
            END-EVALUATE.
 
+       2150-VALIDATE-RECORD.
+      *>   Valida os campos brutos antes de contar o registro
+      *>   na trilha de auditoria (Req. 001)
+           MOVE 'Y' TO WS-REC-VALIDO
+           MOVE SPACES TO WS-MOTIVO-REJEICAO
+
+           IF FUNCTION TRIM(WS-FIELD-1) = SPACES
+               OR FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-FIELD-1))
+                   NOT = 0
+               MOVE 'N' TO WS-REC-VALIDO
+               MOVE 'PEDIDO NAO NUMERICO' TO WS-MOTIVO-REJEICAO
+           ELSE
+      *>       Registra o pedido lido para o checkpoint mesmo que o
+      *>       registro venha a ser rejeitado por outro motivo abaixo
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-FIELD-1))
+                   TO WS-CKPT-PEDIDO
+           END-IF
+
+           IF WS-REC-VALIDO = 'Y'
+               AND FUNCTION TRIM(WS-FIELD-3) = SPACES
+               MOVE 'N' TO WS-REC-VALIDO
+               MOVE 'VENDEDOR EM BRANCO' TO WS-MOTIVO-REJEICAO
+           END-IF
+
+           IF WS-REC-VALIDO = 'Y'
+               MOVE WS-FIELD-4 TO WS-DATE-STR
+               PERFORM 2170-VALIDATE-DATE-STR
+               IF WS-DATE-VALID = 'N'
+                   MOVE 'N' TO WS-REC-VALIDO
+                   MOVE 'DATA PREV ENT INVALIDA' TO WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF
+
+           IF WS-REC-VALIDO = 'Y'
+               MOVE WS-FIELD-5 TO WS-DATE-STR
+               PERFORM 2170-VALIDATE-DATE-STR
+               IF WS-DATE-VALID = 'N'
+                   MOVE 'N' TO WS-REC-VALIDO
+                   MOVE 'DATA DT FAT INVALIDA' TO WS-MOTIVO-REJEICAO
+               END-IF
+           END-IF
+
+           IF WS-REC-VALIDO = 'Y'
+               IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-FIELD-7))
+                   NOT = 0
+                   MOVE 'N' TO WS-REC-VALIDO
+                   MOVE 'VALOR MERC NAO NUMERICO'
+                       TO WS-MOTIVO-REJEICAO
+               ELSE
+                   IF FUNCTION NUMVAL(FUNCTION TRIM(WS-FIELD-7)) <= 0
+                       MOVE 'N' TO WS-REC-VALIDO
+                       MOVE 'VALOR MERC ZERO OU NEGATIVO'
+                           TO WS-MOTIVO-REJEICAO
+                   END-IF
+               END-IF
+           END-IF.
+
+       2155-WRITE-REJECT.
+      *>   Grava a linha original + motivo no arquivo de rejeitos
+           MOVE SPACES TO REJEITOS-RECORD
+           STRING FUNCTION TRIM(WS-INPUT-LINE) ' | MOTIVO: '
+                  WS-MOTIVO-REJEICAO
+                  DELIMITED BY SIZE
+                  INTO REJEITOS-RECORD
+           WRITE REJEITOS-RECORD.
+
+       2160-CONVERT-FIELDS.
+      *>   Converte os campos brutos (já validados) para as
+      *>   variáveis tipadas usadas pelo restante do programa
+           MOVE FUNCTION TRIM(WS-FIELD-1) TO WS-PEDIDO
+           MOVE WS-FIELD-2 TO WS-NOME-FANTASIA
+           MOVE WS-FIELD-3 TO WS-VENDEDOR
+           MOVE WS-FIELD-4 TO WS-PREV-ENT
+           MOVE WS-FIELD-5 TO WS-DT-FAT
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-FIELD-6))
+               TO WS-DIAS
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-FIELD-7))
+               TO WS-VLR-MERC.
+
+       2170-VALIDATE-DATE-STR.
+      *>   Valida WS-DATE-STR (DD/MM/YYYY) e, se válida, converte
+      *>   para WS-DATE-INT (dias absolutos, Req. 002)
+           MOVE 'Y' TO WS-DATE-VALID
+
+           IF WS-DATE-STR(3:1) NOT = '/' OR WS-DATE-STR(6:1) NOT = '/'
+               MOVE 'N' TO WS-DATE-VALID
+           ELSE
+               IF WS-DATE-STR(1:2) IS NOT NUMERIC
+                   OR WS-DATE-STR(4:2) IS NOT NUMERIC
+                   OR WS-DATE-STR(7:4) IS NOT NUMERIC
+                   MOVE 'N' TO WS-DATE-VALID
+               ELSE
+                   MOVE WS-DATE-STR(1:2) TO WS-DATE-DD
+                   MOVE WS-DATE-STR(4:2) TO WS-DATE-MM
+                   MOVE WS-DATE-STR(7:4) TO WS-DATE-YYYY
+                   IF WS-DATE-MM < 1 OR WS-DATE-MM > 12
+                       OR WS-DATE-DD < 1 OR WS-DATE-YYYY < 1900
+                       MOVE 'N' TO WS-DATE-VALID
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-DATE-VALID = 'Y'
+               EVALUATE WS-DATE-MM
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10
+                       WHEN 12
+                       IF WS-DATE-DD > 31
+                           MOVE 'N' TO WS-DATE-VALID
+                       END-IF
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       IF WS-DATE-DD > 30
+                           MOVE 'N' TO WS-DATE-VALID
+                       END-IF
+                   WHEN 2
+                       IF FUNCTION MOD(WS-DATE-YYYY, 4) = 0
+                           AND (FUNCTION MOD(WS-DATE-YYYY, 100)
+                               NOT = 0
+                               OR FUNCTION MOD(WS-DATE-YYYY, 400) = 0)
+                           IF WS-DATE-DD > 29
+                               MOVE 'N' TO WS-DATE-VALID
+                           END-IF
+                       ELSE
+                           IF WS-DATE-DD > 28
+                               MOVE 'N' TO WS-DATE-VALID
+                           END-IF
+                       END-IF
+               END-EVALUATE
+           END-IF
+
+           IF WS-DATE-VALID = 'Y'
+               COMPUTE WS-DATE-YYYYMMDD =
+                   WS-DATE-YYYY * 10000 + WS-DATE-MM * 100
+                   + WS-DATE-DD
+               COMPUTE WS-DATE-INT =
+                   FUNCTION INTEGER-OF-DATE(WS-DATE-YYYYMMDD)
+           END-IF.
+
+       2180-RECONCILIAR-DIAS.
+      *>   Recalcula DIAS a partir de WS-PREV-ENT/WS-DT-FAT e
+      *>   compara com o valor informado no feed (Req. 002)
+           MOVE WS-PREV-ENT TO WS-DATE-STR
+           PERFORM 2170-VALIDATE-DATE-STR
+           MOVE WS-DATE-INT TO WS-PREV-ENT-INT
+
+           MOVE WS-DT-FAT TO WS-DATE-STR
+           PERFORM 2170-VALIDATE-DATE-STR
+           MOVE WS-DATE-INT TO WS-DT-FAT-INT
+
+           COMPUTE WS-DIAS-CALC = WS-DT-FAT-INT - WS-PREV-ENT-INT
+
+           IF WS-DIAS-CALC NOT = WS-DIAS
+               MOVE 'Y' TO WS-RECONCILIACAO
+           ELSE
+               MOVE 'N' TO WS-RECONCILIACAO
+           END-IF.
+
+       2185-CLASSIFY-STATUS.
+      *>   Classifica o status do pedido (ATRASADO/ADIANTADO/NO PRAZO)
+      *>   para uso no mestre indexado e no extrato — roda para todo
+      *>   registro válido, independente do filtro de escopo (Req. 008)
+           EVALUATE TRUE
+               WHEN WS-DIAS > 0
+                   MOVE 'ATRASADO    ' TO AL-STATUS
+               WHEN WS-DIAS < 0
+                   MOVE 'ADIANTADO   ' TO AL-STATUS
+               WHEN OTHER
+                   MOVE 'NO PRAZO    ' TO AL-STATUS
+           END-EVALUATE.
+
+       2205-CHECK-FILTRO.
+      *>   Verifica se o registro atende ao filtro de VENDEDOR e/ou
+      *>   faixa de PREV ENT informado via parâmetro (Req. 008)
+           MOVE 'N' TO WS-REC-FILTRADO
+           IF WS-FILTRO-ATIVO = 'Y'
+               IF FUNCTION TRIM(WS-FILTRO-VENDEDOR) NOT = SPACES
+                   IF FUNCTION TRIM(WS-VENDEDOR)
+                       NOT = FUNCTION TRIM(WS-FILTRO-VENDEDOR)
+                       MOVE 'Y' TO WS-REC-FILTRADO
+                   END-IF
+               END-IF
+               IF WS-REC-FILTRADO = 'N'
+                   AND FUNCTION TRIM(WS-FILTRO-DE) NOT = SPACES
+                   MOVE WS-PREV-ENT TO WS-DATE-STR
+                   PERFORM 2170-VALIDATE-DATE-STR
+                   IF WS-DATE-INT < WS-FILTRO-DE-INT
+                       MOVE 'Y' TO WS-REC-FILTRADO
+                   END-IF
+               END-IF
+               IF WS-REC-FILTRADO = 'N'
+                   AND FUNCTION TRIM(WS-FILTRO-ATE) NOT = SPACES
+                   MOVE WS-PREV-ENT TO WS-DATE-STR
+                   PERFORM 2170-VALIDATE-DATE-STR
+                   IF WS-DATE-INT > WS-FILTRO-ATE-INT
+                       MOVE 'Y' TO WS-REC-FILTRADO
+                   END-IF
+               END-IF
+           END-IF.
+
        2200-PROCESS-RECORD.
+      *>   Totais e detalhamento do relatório auditado — só roda para
+      *>   registros dentro do escopo do filtro (Req. 008); a
+      *>   classificação de status e a persistência em mestre/extrato
+      *>   já ocorreram em 2185-CLASSIFY-STATUS/2190/2195 para 100%
+      *>   do feed, filtrado ou não
            ADD 1 TO WS-TOTAL-PEDIDOS
            ADD WS-VLR-MERC TO WS-TOTAL-VALOR
 
-      *>   Classificar status
+           IF WS-RECONCILIACAO = 'Y'
+               ADD 1 TO WS-TOTAL-DIVERGENTE
+           END-IF
+
            EVALUATE TRUE
                WHEN WS-DIAS > 0
-                   MOVE 'ATRASADO    ' TO AL-STATUS
                    ADD 1 TO WS-TOTAL-ATRASADO
                    ADD WS-VLR-MERC TO WS-VALOR-ATRASADO
                    IF WS-DIAS > 5
@@ -262,16 +912,18 @@
                    ELSE
                        ADD 1 TO WS-TOTAL-ATE5
                    END-IF
+                   PERFORM 2220-ACCUM-PIOR-ATRASO
                WHEN WS-DIAS < 0
-                   MOVE 'ADIANTADO   ' TO AL-STATUS
                    ADD 1 TO WS-TOTAL-ADIANTADO
                    ADD 1 TO WS-TOTAL-NO-PRAZO
                WHEN OTHER
-                   MOVE 'NO PRAZO    ' TO AL-STATUS
                    ADD 1 TO WS-TOTAL-NO-PRAZO
                    ADD 1 TO WS-TOTAL-EXATO
            END-EVALUATE
 
+           PERFORM 2210-ACCUM-VENDEDOR
+           PERFORM 2240-ACCUM-CLIENTE
+
       *>   Montar linha de auditoria
            MOVE WS-PEDIDO               TO AL-PEDIDO
            MOVE WS-DIAS                 TO AL-DIAS
@@ -280,6 +932,11 @@
            MOVE WS-PREV-ENT             TO AL-PREV-ENT
            MOVE WS-DT-FAT               TO AL-DT-FAT
            MOVE WS-VLR-MERC             TO AL-VALOR
+           IF WS-RECONCILIACAO = 'Y'
+               MOVE 'DIVERGENCIA' TO AL-RECON
+           ELSE
+               MOVE 'RECON OK   ' TO AL-RECON
+           END-IF
 
            DISPLAY WS-AUDIT-LINE
            ADD 1 TO WS-LINE-COUNT
@@ -291,9 +948,175 @@
                MOVE 0 TO WS-LINE-COUNT
            END-IF.
 
+       2190-ATUALIZAR-MASTER.
+      *>   Grava ou atualiza o registro do pedido no mestre
+      *>   indexado (Req. 003)
+           MOVE WS-PEDIDO          TO PM-PEDIDO
+           MOVE WS-NOME-FANTASIA   TO PM-NOME-FANTASIA
+           MOVE WS-VENDEDOR        TO PM-VENDEDOR
+           MOVE WS-PREV-ENT        TO PM-PREV-ENT
+           MOVE WS-DT-FAT          TO PM-DT-FAT
+           MOVE WS-DIAS            TO PM-DIAS
+           MOVE WS-DIAS-CALC       TO PM-DIAS-CALC
+           MOVE WS-VLR-MERC        TO PM-VLR-MERC
+           MOVE AL-STATUS          TO PM-STATUS-OTD
+           MOVE WS-RECONCILIACAO   TO PM-RECONCILIACAO
+
+           WRITE PM-RECORD
+               INVALID KEY
+                   REWRITE PM-RECORD
+           END-WRITE.
+
+       2195-WRITE-EXTRACT.
+      *>   Grava extrato pipe-delimited para carga em BI (Req. 005)
+           MOVE WS-DIAS     TO WS-EXT-DIAS
+           MOVE WS-VLR-MERC TO WS-EXT-VALOR
+           MOVE SPACES TO EXTRACT-RECORD
+           STRING WS-PEDIDO                      DELIMITED BY SIZE
+                  '|'                            DELIMITED BY SIZE
+                  FUNCTION TRIM(AL-STATUS)        DELIMITED BY SIZE
+                  '|'                            DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EXT-DIAS)      DELIMITED BY SIZE
+                  '|'                            DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-VENDEDOR)      DELIMITED BY SIZE
+                  '|'                            DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EXT-VALOR)     DELIMITED BY SIZE
+                  INTO EXTRACT-RECORD
+           WRITE EXTRACT-RECORD.
+
+       2210-ACCUM-VENDEDOR.
+      *>   Localiza ou cria a entrada do vendedor na tabela
+           MOVE 'N' TO WS-VEND-FOUND
+           IF WS-VEND-COUNT > 0
+               PERFORM VARYING WS-VEND-IDX FROM 1 BY 1
+                   UNTIL WS-VEND-IDX > WS-VEND-COUNT
+                   IF WV-NOME(WS-VEND-IDX) = WS-VENDEDOR(1:20)
+                       MOVE 'Y' TO WS-VEND-FOUND
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           MOVE 'N' TO WS-VEND-SKIP
+           IF WS-VEND-FOUND = 'N'
+               IF WS-VEND-COUNT < WS-VEND-MAX
+                   ADD 1 TO WS-VEND-COUNT
+                   SET WS-VEND-IDX TO WS-VEND-COUNT
+                   MOVE WS-VENDEDOR(1:20)   TO WV-NOME(WS-VEND-IDX)
+                   MOVE 0 TO WV-TOTAL(WS-VEND-IDX)
+                   MOVE 0 TO WV-NO-PRAZO(WS-VEND-IDX)
+                   MOVE 0 TO WV-ATRASADO(WS-VEND-IDX)
+                   MOVE 0 TO WV-VALOR-RISCO(WS-VEND-IDX)
+                   MOVE 0 TO WV-TAXA(WS-VEND-IDX)
+               ELSE
+      *>               Tabela cheia e vendedor novo: não há slot livre —
+      *>               descarta o registro em vez de estourar o OCCURS 200
+                   MOVE 'Y' TO WS-VEND-SKIP
+                   ADD 1 TO WS-VEND-OMITIDOS
+               END-IF
+           END-IF
+
+           IF WS-VEND-SKIP = 'N'
+               ADD 1 TO WV-TOTAL(WS-VEND-IDX)
+               EVALUATE TRUE
+                   WHEN WS-DIAS > 0
+                       ADD 1 TO WV-ATRASADO(WS-VEND-IDX)
+                       ADD WS-VLR-MERC TO WV-VALOR-RISCO(WS-VEND-IDX)
+                   WHEN OTHER
+                       ADD 1 TO WV-NO-PRAZO(WS-VEND-IDX)
+               END-EVALUATE
+           END-IF.
+
+       2240-ACCUM-CLIENTE.
+      *>   Localiza ou cria a entrada do cliente (Nome Fantasia) na
+      *>   tabela de subtotais (Req. 009)
+           MOVE 'N' TO WS-CLI-FOUND
+           IF WS-CLI-COUNT > 0
+               PERFORM VARYING WS-CLI-IDX FROM 1 BY 1
+                   UNTIL WS-CLI-IDX > WS-CLI-COUNT
+                   IF WC-NOME(WS-CLI-IDX) = WS-NOME-FANTASIA
+                       MOVE 'Y' TO WS-CLI-FOUND
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           MOVE 'N' TO WS-CLI-SKIP
+           IF WS-CLI-FOUND = 'N'
+               IF WS-CLI-COUNT < WS-CLI-MAX
+                   ADD 1 TO WS-CLI-COUNT
+                   SET WS-CLI-IDX TO WS-CLI-COUNT
+                   MOVE WS-NOME-FANTASIA TO WC-NOME(WS-CLI-IDX)
+                   MOVE 0 TO WC-TOTAL(WS-CLI-IDX)
+                   MOVE 0 TO WC-VALOR-TOTAL(WS-CLI-IDX)
+                   MOVE 0 TO WC-VALOR-RISCO(WS-CLI-IDX)
+               ELSE
+      *>               Tabela cheia e cliente novo: não há slot livre —
+      *>               descarta o registro em vez de estourar o OCCURS 500
+                   MOVE 'Y' TO WS-CLI-SKIP
+                   ADD 1 TO WS-CLI-OMITIDOS
+               END-IF
+           END-IF
+
+           IF WS-CLI-SKIP = 'N'
+               ADD 1 TO WC-TOTAL(WS-CLI-IDX)
+               ADD WS-VLR-MERC TO WC-VALOR-TOTAL(WS-CLI-IDX)
+               IF WS-DIAS > 0
+                   ADD WS-VLR-MERC TO WC-VALOR-RISCO(WS-CLI-IDX)
+               END-IF
+           END-IF.
+
+       2220-ACCUM-PIOR-ATRASO.
+      *>   Mantém a tabela dos 10 piores atrasos (DIAS desc, empate
+      *>   por VLR MERC desc) sem precisar guardar todo o arquivo (Req. 007)
+           IF WS-PIOR-COUNT < WS-PIOR-MAX
+               ADD 1 TO WS-PIOR-COUNT
+               SET WS-PIOR-IDX TO WS-PIOR-COUNT
+               PERFORM 2225-GRAVAR-PIOR-ENTRY
+               PERFORM 2230-SUBIR-PIOR
+           ELSE
+               IF WS-DIAS > WP-DIAS(WS-PIOR-MAX)
+                   OR (WS-DIAS = WP-DIAS(WS-PIOR-MAX)
+                       AND WS-VLR-MERC > WP-VLR-MERC(WS-PIOR-MAX))
+                   SET WS-PIOR-IDX TO WS-PIOR-MAX
+                   PERFORM 2225-GRAVAR-PIOR-ENTRY
+                   PERFORM 2230-SUBIR-PIOR
+               END-IF
+           END-IF.
+
+       2225-GRAVAR-PIOR-ENTRY.
+           MOVE WS-PEDIDO               TO WP-PEDIDO(WS-PIOR-IDX)
+           MOVE WS-NOME-FANTASIA(1:25)  TO WP-NOME(WS-PIOR-IDX)
+           MOVE WS-VENDEDOR(1:16)       TO WP-VENDEDOR(WS-PIOR-IDX)
+           MOVE WS-DIAS                 TO WP-DIAS(WS-PIOR-IDX)
+           MOVE WS-VLR-MERC             TO WP-VLR-MERC(WS-PIOR-IDX).
+
+       2230-SUBIR-PIOR.
+      *>   Reordena o registro recém-inserido para manter a tabela em
+      *>   ordem decrescente de DIAS (empate: VLR MERC decrescente)
+           PERFORM UNTIL WS-PIOR-IDX = 1
+               COMPUTE WS-PIOR-I = WS-PIOR-IDX - 1
+               IF WP-DIAS(WS-PIOR-IDX) > WP-DIAS(WS-PIOR-I)
+                   OR (WP-DIAS(WS-PIOR-IDX) = WP-DIAS(WS-PIOR-I)
+                       AND WP-VLR-MERC(WS-PIOR-IDX) >
+                           WP-VLR-MERC(WS-PIOR-I))
+                   MOVE WS-PIOR-ENTRY(WS-PIOR-IDX) TO WS-PIOR-SWAP
+                   MOVE WS-PIOR-ENTRY(WS-PIOR-I)
+                       TO WS-PIOR-ENTRY(WS-PIOR-IDX)
+                   MOVE WS-PIOR-SWAP TO WS-PIOR-ENTRY(WS-PIOR-I)
+                   SET WS-PIOR-IDX DOWN BY 1
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
        3000-WRITE-TOTALS.
            DISPLAY WS-HEADER-1
 
+           PERFORM 3050-LER-HISTORICO
+
+           PERFORM 3010-WRITE-CLIENTE-TABLE
+
       *>   Calcular taxa OTD
            IF WS-TOTAL-PEDIDOS > 0
                COMPUTE WS-TAXA-OTD ROUNDED =
@@ -322,14 +1145,174 @@
            MOVE WS-PCT-RISCO      TO WS-PCT-LINE
 
            DISPLAY WS-VALOR-LINE
+
+           PERFORM 3100-WRITE-VENDEDOR-TABLE
+
+           IF WS-HIST-FOUND = 'Y'
+               COMPUTE WS-HIST-DELTA-TAXA =
+                   WS-TAXA-OTD - WS-HIST-PREV-TAXA
+               COMPUTE WS-HIST-DELTA-RISCO =
+                   WS-PCT-RISCO - WS-HIST-PREV-RISCO
+               MOVE WS-HIST-PREV-DATA  TO WHL-DATA
+               MOVE WS-HIST-DELTA-TAXA TO WHL-DELTA-TAXA
+               MOVE WS-HIST-DELTA-RISCO TO WHL-DELTA-RISCO
+               DISPLAY WS-HIST-LINE
+           END-IF
+
+           PERFORM 3060-GRAVAR-HISTORICO
+
+           PERFORM 3070-WRITE-PIORES-ATRASOS
+
            DISPLAY WS-HEADER-1
 
       *>   Linha de conclusão
            MOVE SPACES TO WS-CONCLUSION-LINE
            STRING 'AUDITORIA CONCLUIDA: '
-                  WS-TOTAL-PEDIDOS ' PEDIDOS PROCESSADOS'
+                  WS-TOTAL-PEDIDOS ' PEDIDOS PROCESSADOS, '
+                  WS-TOTAL-REJEITOS ' REJEITADOS (VER REJEITOS.TXT), '
+                  WS-TOTAL-DIVERGENTE ' COM DIAS DIVERGENTE, '
+                  WS-TOTAL-FILTRADOS ' FILTRADOS PELO PARAMETRO'
                   DELIMITED BY SIZE
                   INTO WS-CONCLUSION-LINE
            DISPLAY WS-CONCLUSION-LINE.
 
+       3010-WRITE-CLIENTE-TABLE.
+      *>   Subtotais por cliente, impressos antes dos totais gerais
+      *>   (Req. 009)
+           IF WS-CLI-COUNT > 0
+               MOVE SPACES TO WS-CLI-HDR-CAVEAT
+               IF WS-RESTART-MODE = 'Y'
+                   MOVE '** PARCIAL (RESTART) - INCOMPLETO **'
+                       TO WS-CLI-HDR-CAVEAT
+               END-IF
+               IF WS-CLI-OMITIDOS > 0
+                   MOVE WS-CLI-OMITIDOS TO WS-OMIT-EDIT
+                   STRING FUNCTION TRIM(WS-CLI-HDR-CAVEAT) ' '
+                          FUNCTION TRIM(WS-OMIT-EDIT)
+                          ' CLIENTES OMITIDOS (TABELA CHEIA)'
+                          DELIMITED BY SIZE
+                          INTO WS-CLI-HDR-CAVEAT
+               END-IF
+               DISPLAY WS-CLI-HEADER
+               PERFORM VARYING WS-CLI-IDX FROM 1 BY 1
+                   UNTIL WS-CLI-IDX > WS-CLI-COUNT
+                   MOVE WC-NOME(WS-CLI-IDX)(1:25)  TO WCL-NOME
+                   MOVE WC-TOTAL(WS-CLI-IDX)       TO WCL-TOTAL
+                   MOVE WC-VALOR-TOTAL(WS-CLI-IDX) TO WCL-VALOR
+                   MOVE WC-VALOR-RISCO(WS-CLI-IDX) TO WCL-RISCO
+                   DISPLAY WS-CLI-LINE
+               END-PERFORM
+               DISPLAY WS-HEADER-1
+           END-IF.
+
+       3050-LER-HISTORICO.
+      *>   Lê o histórico mensal acumulado até agora; o último
+      *>   registro é a execução anterior, base da comparação (Req. 006)
+           MOVE 'N' TO WS-HIST-FOUND
+           OPEN INPUT HISTORY-FILE
+           IF WS-HIST-STATUS = '00'
+               PERFORM UNTIL WS-HIST-STATUS NOT = '00'
+                   READ HISTORY-FILE
+                       NOT AT END
+                           MOVE 'Y' TO WS-HIST-FOUND
+                           MOVE HIST-DATA          TO WS-HIST-PREV-DATA
+                           MOVE HIST-TOTAL-PEDIDOS TO WS-HIST-PREV-TOTAL
+                           MOVE HIST-TAXA-OTD      TO WS-HIST-PREV-TAXA
+                           MOVE HIST-PCT-RISCO     TO WS-HIST-PREV-RISCO
+                   END-READ
+               END-PERFORM
+               CLOSE HISTORY-FILE
+           END-IF.
+
+       3060-GRAVAR-HISTORICO.
+      *>   Acrescenta o resultado desta execução ao histórico mensal,
+      *>   criando o arquivo se ainda não existir
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HIST-STATUS NOT = '00'
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+           MOVE WS-TODAY         TO HIST-DATA
+           MOVE WS-TOTAL-PEDIDOS TO HIST-TOTAL-PEDIDOS
+           MOVE WS-TAXA-OTD      TO HIST-TAXA-OTD
+           MOVE WS-PCT-RISCO     TO HIST-PCT-RISCO
+           WRITE HISTORY-RECORD
+           CLOSE HISTORY-FILE.
+
+       3070-WRITE-PIORES-ATRASOS.
+      *>   Lista os piores atrasos já ordenados pela 2220-ACCUM-PIOR-ATRASO
+           IF WS-PIOR-COUNT > 0
+               MOVE SPACES TO WS-PIOR-HDR-CAVEAT
+               IF WS-RESTART-MODE = 'Y'
+                   MOVE '** PARCIAL (RESTART) - INCOMPLETO **'
+                       TO WS-PIOR-HDR-CAVEAT
+               END-IF
+               DISPLAY WS-HEADER-1
+               DISPLAY WS-PIOR-HEADER
+               PERFORM VARYING WS-PIOR-IDX FROM 1 BY 1
+                   UNTIL WS-PIOR-IDX > WS-PIOR-COUNT
+                   MOVE WP-PEDIDO(WS-PIOR-IDX)    TO WPL-PEDIDO
+                   MOVE WP-DIAS(WS-PIOR-IDX)      TO WPL-DIAS
+                   MOVE WP-NOME(WS-PIOR-IDX)      TO WPL-NOME
+                   MOVE WP-VENDEDOR(WS-PIOR-IDX)  TO WPL-VENDEDOR
+                   MOVE WP-VLR-MERC(WS-PIOR-IDX)  TO WPL-VALOR
+                   DISPLAY WS-PIOR-LINE
+               END-PERFORM
+           END-IF.
+
+       3100-WRITE-VENDEDOR-TABLE.
+      *>   Calcula a taxa OTD de cada vendedor
+           IF WS-VEND-COUNT > 0
+               PERFORM VARYING WS-VEND-IDX FROM 1 BY 1
+                   UNTIL WS-VEND-IDX > WS-VEND-COUNT
+                   IF WV-TOTAL(WS-VEND-IDX) > 0
+                       COMPUTE WV-TAXA(WS-VEND-IDX) ROUNDED =
+                           WV-NO-PRAZO(WS-VEND-IDX) * 100.00 /
+                           WV-TOTAL(WS-VEND-IDX)
+                   ELSE
+                       MOVE 0 TO WV-TAXA(WS-VEND-IDX)
+                   END-IF
+               END-PERFORM
+
+      *>       Ordena por taxa OTD ascendente (pior primeiro)
+               PERFORM VARYING WS-VEND-I FROM 1 BY 1
+                   UNTIL WS-VEND-I >= WS-VEND-COUNT
+                   PERFORM VARYING WS-VEND-J FROM 1 BY 1
+                       UNTIL WS-VEND-J > WS-VEND-COUNT - WS-VEND-I
+                       IF WV-TAXA(WS-VEND-J) > WV-TAXA(WS-VEND-J + 1)
+                           MOVE WS-VEND-ENTRY(WS-VEND-J)
+                               TO WS-VEND-SWAP
+                           MOVE WS-VEND-ENTRY(WS-VEND-J + 1)
+                               TO WS-VEND-ENTRY(WS-VEND-J)
+                           MOVE WS-VEND-SWAP
+                               TO WS-VEND-ENTRY(WS-VEND-J + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+
+               MOVE SPACES TO WS-VEND-HDR-CAVEAT
+               IF WS-RESTART-MODE = 'Y'
+                   MOVE '** PARCIAL (RESTART) - INCOMPLETO **'
+                       TO WS-VEND-HDR-CAVEAT
+               END-IF
+               IF WS-VEND-OMITIDOS > 0
+                   MOVE WS-VEND-OMITIDOS TO WS-OMIT-EDIT
+                   STRING FUNCTION TRIM(WS-VEND-HDR-CAVEAT) ' '
+                          FUNCTION TRIM(WS-OMIT-EDIT)
+                          ' VENDEDORES OMITIDOS (TABELA CHEIA)'
+                          DELIMITED BY SIZE
+                          INTO WS-VEND-HDR-CAVEAT
+               END-IF
+               DISPLAY WS-HEADER-1
+               DISPLAY WS-VEND-HEADER
+               PERFORM VARYING WS-VEND-IDX FROM 1 BY 1
+                   UNTIL WS-VEND-IDX > WS-VEND-COUNT
+                   MOVE WV-NOME(WS-VEND-IDX)       TO WVL-NOME
+                   MOVE WV-TOTAL(WS-VEND-IDX)      TO WVL-TOTAL
+                   MOVE WV-ATRASADO(WS-VEND-IDX)   TO WVL-ATRASADO
+                   MOVE WV-TAXA(WS-VEND-IDX)       TO WVL-TAXA
+                   MOVE WV-VALOR-RISCO(WS-VEND-IDX) TO WVL-RISCO
+                   DISPLAY WS-VEND-LINE
+               END-PERFORM
+           END-IF.
+
        END PROGRAM OTD-AUDIT.
